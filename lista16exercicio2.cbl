@@ -23,6 +23,24 @@
            lock mode is automatic                                *> Para Mais de Um Usuario Usar ao Mesmo Tempo Sem Perder Dados e Sem Ficar Lento
            file status is ws-fs-arqEstadosCap.                   *> File Status- Status da Ultima Operação
 
+           select arqHistorico assign to "arqHistorico.txt"      *> Arquivo de Historico das Pontuações Entre Sessões
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqHistorico.
+
+           select arqRelatorioFinal assign to "arqRelatorioFinal.txt" *> Arquivo com o Placar Final Impresso da Sessão
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqRelatorioFinal.
+
+           select arqCheckpoint assign to "arqCheckpoint.txt"       *> Arquivo com o Ponto de Salvamento do Torneio em Andamento
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqCheckpoint.
+
        i-o-control.
 
       *>------------------------------------------------------------------------
@@ -35,38 +53,152 @@
        01  fd-estados.
            05 fd-estado                            pic x(25).
            05 fd-capital                           pic x(25).
+           05 fd-regiao                            pic x(15).
+
+       fd arqHistorico.
+       01  fd-linha-historico                      pic x(80).
+
+       fd arqRelatorioFinal.
+       01  fd-linha-relatorio-final                 pic x(80).
+
+       fd arqCheckpoint.
+       01  fd-linha-checkpoint                      pic x(90).
 
       *>------------------------------------------------------------------------
       *>----Variaveis de trabalho
        working-storage section.
 
        77  ws-fs-arqEstadosCap                       pic  9(02).
+       77  ws-fs-arqHistorico                        pic  9(02).
+       77  ws-fs-arqRelatorioFinal                   pic  9(02).
+       77  ws-fs-arqCheckpoint                       pic  9(02).
+       77  ws-qtd-jogadores                          pic  9(02) value zero.
+       77  ws-prox-turno                             pic  9(02).
 
        01  ws-estados occurs 27.
            05 ws-estado                            pic x(25).
            05 ws-capital                           pic x(25).
+           05 ws-regiao                            pic x(15).
+           05 ws-usado                             pic x(01) value "N".
+              88 ws-estado-usado                   value "S".
+              88 ws-estado-nao-usado                value "N".
 
-       01 ws-jogadores occurs 4.
+       01 ws-jogadores occurs 27.
           05 ws-nome-jog                           pic x(25).
           05 ws-pontos                             pic 9(02) value zero.
+          05 ws-tempo-total                        pic 9(05) value zero.
+          05 ws-qtd-respostas                      pic 9(02) value zero.
 
        01 ws-jogadores-aux.
           05 ws-nome-jog-aux                       pic x(25).
           05 ws-pontos-aux                         pic 9(02) value zero.
+          05 ws-tempo-total-aux                    pic 9(05) value zero.
+          05 ws-qtd-respostas-aux                  pic 9(02) value zero.
 
        01 ws-indices.
           05 ws-ind-est                            pic 9(02).
-          05 ws-ind-jog                            pic 9(01).
+          05 ws-ind-jog                            pic 9(02).
+          05 ws-ind-est-dup                        pic 9(02).
+          05 ws-ind-est-tmp                        pic 9(02).
+          05 ws-cont-usados                        pic 9(02).
+          05 ws-cont-total-regiao                  pic 9(02).
+          05 ws-ind-jog-chk                        pic 9(02).
+          05 ws-ind-est-manut                      pic 9(02) value 1.
 
        01 ws-tela-menu.
           05 ws-cadastro-jogadores                 pic x(01).
           05 ws-jogar                              pic x(01).
+          05 ws-jogar-mult                         pic x(01).
+          05 ws-continuar                          pic x(01).
+          05 ws-manter-estados                     pic x(01).
 
        01 ws-tela-jogo.
           05 ws-capital-jog                        pic x(25).
           05 ws-estado-sorteado                    pic x(25).
           05 ws-pontos-jogador                     pic 9(02).
 
+       01 ws-modo-jogo                             pic x(01).
+          88 ws-modo-texto                         value "T".
+          88 ws-modo-multipla-escolha              value "M".
+
+       01 ws-filtro-regiao                         pic x(15).
+       01 ws-filtro-distrator                      pic x(15).
+
+       01 ws-opcoes-mult.
+          05 ws-opcao-capital  occurs 4            pic x(25).
+          05 ws-opcao-ind-est  occurs 4            pic 9(02).
+          05 ws-opcao-correta                      pic 9(01).
+
+       01 ws-opcao-escolhida                       pic x(01).
+
+       01 ws-mult-indices.
+          05 ws-ind-opcao                          pic 9(01).
+          05 ws-ind-opcao2                         pic 9(01).
+          05 ws-ind-est-distrator                  pic 9(02).
+
+       01 ws-repetido                              pic x(01).
+          88 ws-eh-repetido                        value "S".
+          88 ws-nao-repetido                       value "N".
+
+      *>----Cronômetro de Resposta (Tempo Decorrido Entre a Exibição da Pergunta e o Aceite da Resposta)
+       01 ws-cronometro.
+          05 ws-hora-ini                           pic 9(08).
+          05 ws-hora-ini-detalhe redefines ws-hora-ini.
+             10 ws-hi-hh                           pic 9(02).
+             10 ws-hi-mm                           pic 9(02).
+             10 ws-hi-ss                           pic 9(02).
+             10 ws-hi-cc                           pic 9(02).
+          05 ws-hora-fim                           pic 9(08).
+          05 ws-hora-fim-detalhe redefines ws-hora-fim.
+             10 ws-hf-hh                           pic 9(02).
+             10 ws-hf-mm                           pic 9(02).
+             10 ws-hf-ss                           pic 9(02).
+             10 ws-hf-cc                           pic 9(02).
+          05 ws-seg-ini                            pic 9(05).
+          05 ws-seg-fim                            pic 9(05).
+          05 ws-seg-decorridos                     pic 9(05).
+
+       01 ws-turno-inicial                         pic 9(02) value 1.
+
+      *>----Tempos Médios Usados no Desempate da Ordenação do Placar (Critério Secundário)
+       01 ws-comparacao-tempo.
+          05 ws-media-atual                        pic 9(05).
+          05 ws-media-prox                         pic 9(05).
+
+       01 ws-veio-de-checkpoint                    pic x(01) value "N".
+          88 ws-carregou-checkpoint                value "S".
+          88 ws-nao-carregou-checkpoint             value "N".
+
+      *>----Indica se Algum Torneio Chegou a Ser Jogado (ou Retomado) Nesta Sessão, Para Saber se Pode Limpar o Checkpoint ao Sair
+       01 ws-houve-partida                         pic x(01) value "N".
+          88 ws-partida-ocorreu                    value "S".
+          88 ws-partida-nao-ocorreu                value "N".
+
+      *>----Linha do Ponto de Salvamento (Registro "C" de Controle, "D" do Baralho de Estados ou "J" de Jogador)
+       01 ws-linha-checkpoint.
+          05 ws-chk-tipo                           pic x(01).
+          05 filler                                pic x(01) value space.
+          05 ws-chk-nome                           pic x(25).
+          05 filler                                pic x(01) value space.
+          05 ws-chk-pontos                         pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-chk-tempo-total                    pic 9(05).
+          05 filler                                pic x(01) value space.
+          05 ws-chk-qtd-respostas                  pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-chk-turno                          pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-chk-regiao                         pic x(15).
+          05 filler                                pic x(01) value space.
+          05 ws-chk-modo                           pic x(01).
+          05 filler                                pic x(01) value space.
+      *>   Vetor com o "S"/"N" de ws-usado de Cada uma das 27 Posicoes de ws-estados, Gravado no Registro "D"
+          05 ws-chk-deck                           pic x(27).
+
+      *>----Vetor do Baralho de Estados Usado Para Montar/Interpretar ws-chk-deck (1 Posicao por Estado)
+       01 ws-deck-string.
+          05 ws-deck-flag                          pic x(01) occurs 27.
+
        01 ws-uso-comum.
           05 ws-sair                               pic x(01).
           05 ws-msn                                pic x(50).
@@ -86,6 +218,60 @@
        01 controle                                 pic x(1).
           88  trocou                               value "1".
           88  nao_trocou                           value "5".
+
+       01 ws-data-sistema.
+          05 ws-data-ano                           pic 9(04).
+          05 ws-data-mes                           pic 9(02).
+          05 ws-data-dia                           pic 9(02).
+
+       01 ws-data-formatada                        pic x(10).
+
+       01 ws-linha-historico.
+          05 ws-hist-data                          pic x(10).
+          05 filler                                pic x(01) value space.
+          05 ws-hist-nome                          pic x(25).
+          05 filler                                pic x(01) value space.
+          05 ws-hist-pontos                        pic 9(02).
+
+      *>----Linha do Placar Final Impresso em arqRelatorioFinal.txt (Layout Colunar)
+       01 ws-linha-relatorio-final.
+          05 ws-relf-colocacao                     pic zz9.
+          05 filler                                pic x(03) value space.
+          05 ws-relf-nome                          pic x(25).
+          05 filler                                pic x(02) value space.
+          05 ws-relf-pontos                        pic zz9.
+          05 filler                                pic x(03) value space.
+          05 ws-relf-tempo-medio                   pic zz9.
+          05 filler                                pic x(03) value space.
+          05 ws-relf-data                          pic x(10).
+
+       01 ws-cabecalho-relatorio-final             pic x(80)
+          value "Coloc.   Jogador                  Pontos   T.Med(s)   Data".
+
+      *>----Suporte à Paginação do Relatório Final (Torneios com Mais de 4 Jogadores)
+       01 ws-relatorio-pagina.
+          05 ws-rel-pag-atual                      pic 9(02) value 1.
+          05 ws-rel-pag-total                      pic 9(02) value 1.
+          05 ws-rel-linha occurs 4.
+             10 ws-rel-colocacao                   pic 9(02).
+             10 ws-rel-nome                        pic x(25).
+             10 ws-rel-pontos                      pic 9(02).
+             10 ws-rel-tempo-medio                 pic 9(03).
+
+       01 ws-rel-indices.
+          05 ws-ind-pag                            pic 9(02).
+          05 ws-ind-jog-rel                        pic 9(02).
+          05 ws-ind-base-rel                       pic 9(02).
+
+       01 ws-rel-navegacao.
+          05 ws-rel-pag-ant                        pic x(01).
+          05 ws-rel-pag-prox                       pic x(01).
+
+      *>----Navegação e Comandos da Tela de Manutencao de Estados e Capitais
+       01 ws-manut-navegacao.
+          05 ws-manut-ant                          pic x(01).
+          05 ws-manut-prox                         pic x(01).
+          05 ws-manut-salvar                       pic x(01).
       *>------------------------------------------------------------------------
       *>----Variaveis para comunicação entre programas
        linkage section.
@@ -102,7 +288,11 @@
            05 line 02 col 01 value "                                Tela Principal                                   ".
            05 line 03 col 01 value "      MENU                                                                       ".
            05 line 04 col 01 value "        [ ]Cadastro de Jogadores                                                 ".
-           05 line 05 col 01 value "        [ ]Jogar                                                                 ".
+           05 line 05 col 01 value "        [ ]Jogar (Digitando a Resposta)                                          ".
+           05 line 06 col 01 value "        [ ]Jogar (Multipla Escolha)                                              ".
+           05 line 07 col 01 value "        [ ]Continuar Torneio Salvo                                               ".
+           05 line 08 col 01 value "        [ ]Manutencao de Estados e Capitais                                      ".
+           05 line 10 col 01 value "                                                                                  ".
 
 
            05 sc-sair-menu            line 01  col 71 pic x(01)
@@ -113,6 +303,18 @@
 
            05 sc-jogar                line 05  col 10 pic x(01)
            using ws-jogar foreground-color 15.
+
+           05 sc-jogar-mult           line 06  col 10 pic x(01)
+           using ws-jogar-mult foreground-color 15.
+
+           05 sc-continuar-menu       line 07  col 10 pic x(01)
+           using ws-continuar foreground-color 15.
+
+           05 sc-manter-estados-menu  line 08  col 10 pic x(01)
+           using ws-manter-estados foreground-color 15.
+
+           05 sc-msn-menu             line 10  col 01 pic x(50)
+           from ws-msn foreground-color 12.
       *>---------------------------------------------------------------------------------------------------------------
        01  sc-tela-cad-jogador.
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
@@ -134,6 +336,19 @@
 
            05 sc-msn-cad-jog             line 22  col 16 pic x(50)
            from ws-msn  foreground-color 12.
+      *>---------------------------------------------------------------------------------------------------------------
+       01  sc-tela-filtro-regiao.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 02 col 01 value "                           Quiz Estados Brasileiros                              ".
+           05 line 04 col 01 value "      Rodada Tematica Por Regiao (Ex.: Norte, Nordeste, Sul...)                  ".
+           05 line 05 col 01 value "      Deixe em Branco Para Sortear de Todas as Regioes                           ".
+           05 line 07 col 01 value "      Regiao  :                                                                   ".
+
+           05 sc-filtro-regiao-jog       line 07  col 17 pic x(15)
+           using ws-filtro-regiao foreground-color 12.
       *>---------------------------------------------------------------------------------------------------------------
        01  sc-tela-jogar.
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
@@ -171,6 +386,57 @@
            05 sc-msn-jog                 line 22  col 16 pic x(50)
            from ws-msn  foreground-color 12.
 
+      *>---------------------------------------------------------------------------------------------------------------
+       01  sc-tela-jogar-mult.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                           Quiz Estados Brasileiros                              ".
+           05 line 03 col 01 value "                                                                                 ".
+           05 line 04 col 01 value "      Jogador  :                                   Pontos Acumulados:            ".
+           05 line 06 col 01 value "      Qual e a capital do estado:                                                ".
+           05 line 08 col 01 value "      A)                                                                         ".
+           05 line 09 col 01 value "      B)                                                                         ".
+           05 line 10 col 01 value "      C)                                                                         ".
+           05 line 11 col 01 value "      D)                                                                         ".
+           05 line 13 col 01 value "      Resposta (A/B/C/D):                                                        ".
+
+
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+
+           05 sc-sair-jog-mult           line 01  col 71 pic x(01)
+           using ws-sair foreground-color 12.
+
+           05 sc-nome-jog-mult           line 04  col 17 pic x(25)
+           from ws-nome-jogador foreground-color 12.
+
+           05 sc-pontos-jog-mult         line 04  col 71 pic 9(02)
+           from ws-pontos-jogador foreground-color 12.
+
+           05 sc-estado-sorteado-jog-mult    line 06  col 34 pic x(25)
+           from ws-estado-sorteado foreground-color 12.
+
+           05 sc-opcao-a-jog-mult        line 08  col 10 pic x(25)
+           from ws-opcao-capital(1) foreground-color 12.
+
+           05 sc-opcao-b-jog-mult        line 09  col 10 pic x(25)
+           from ws-opcao-capital(2) foreground-color 12.
+
+           05 sc-opcao-c-jog-mult        line 10  col 10 pic x(25)
+           from ws-opcao-capital(3) foreground-color 12.
+
+           05 sc-opcao-d-jog-mult        line 11  col 10 pic x(25)
+           from ws-opcao-capital(4) foreground-color 12.
+
+           05 sc-resposta-jog-mult       line 13  col 27 pic x(01)
+           using ws-opcao-escolhida foreground-color 12.
+
+           05 sc-msn-jog-mult            line 22  col 16 pic x(50)
+           from ws-msn  foreground-color 12.
+
       *>---------------------------------------------------------------------------------------------------------------
        01  sc-tela-relatorio.
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
@@ -179,43 +445,122 @@
            05 blank screen.
            05 line 01 col 01 value "                                                                     [ ]Sair     ".
            05 line 02 col 01 value "                                Resultados finais                                ".
-           05 line 03 col 01 value "                                                                                 ".
-           05 line 04 col 01 value "  Quarto colocado  :                                        Pontos:              ".
-           05 line 05 col 01 value "  Terceiro colocado:                                        Pontos:              ".
-           05 line 06 col 01 value "  Segundo colocado :                                        Pontos:              ".
-           05 line 07 col 01 value "  Vencedor         :                                        Pontos:              ".
+           05 line 03 col 01 value "  Coloc.            Jogador                                 Pontos:  Tempo:     ".
+           05 line 04 col 01 value "                   :                                                            ".
+           05 line 05 col 01 value "                   :                                                            ".
+           05 line 06 col 01 value "                   :                                                            ".
+           05 line 07 col 01 value "                   :                                                            ".
+           05 line 09 col 01 value "      Pagina    de       [P]Pag.Anterior     [N]Prox.Pagina                      ".
            05 line 22 col 01 value "              [__________________________________________________]               ".
 
 
            05 sc-sair-rel                line 01  col 71 pic x(01)
            using ws-sair foreground-color 12.
 
+           05 sc-coloc-jog4-rel          line 04  col 10 pic 9(02)
+           from ws-rel-colocacao(4) foreground-color 12.
+
            05 sc-nome-jog4-rel           line 04  col 21 pic x(25)
-           from ws-nome-jog(4) foreground-color 12.
+           from ws-rel-nome(4) foreground-color 12.
 
            05 sc-pontos-jog4-rel         line 04  col 68 pic 9(02)
-           from ws-pontos(4) foreground-color 12.
+           from ws-rel-pontos(4) foreground-color 12.
+
+           05 sc-tempo-jog4-rel          line 04  col 77 pic zz9
+           from ws-rel-tempo-medio(4) foreground-color 12.
+
+           05 sc-coloc-jog3-rel          line 05  col 10 pic 9(02)
+           from ws-rel-colocacao(3) foreground-color 12.
 
            05 sc-nome-jog3-rel           line 05  col 21 pic x(25)
-           from ws-nome-jog(3) foreground-color 12.
+           from ws-rel-nome(3) foreground-color 12.
 
            05 sc-pontos-jog3-rel         line 05  col 68 pic 9(02)
-           from ws-pontos(3) foreground-color 12.
+           from ws-rel-pontos(3) foreground-color 12.
+
+           05 sc-tempo-jog3-rel          line 05  col 77 pic zz9
+           from ws-rel-tempo-medio(3) foreground-color 12.
+
+           05 sc-coloc-jog2-rel          line 06  col 10 pic 9(02)
+           from ws-rel-colocacao(2) foreground-color 12.
 
            05 sc-nome-jog2-rel           line 06  col 21 pic x(25)
-           from ws-nome-jog(2) foreground-color 12.
+           from ws-rel-nome(2) foreground-color 12.
 
            05 sc-pontos-jog2-rel         line 06  col 68 pic 9(02)
-           from ws-pontos(2) foreground-color 12.
+           from ws-rel-pontos(2) foreground-color 12.
+
+           05 sc-tempo-jog2-rel          line 06  col 77 pic zz9
+           from ws-rel-tempo-medio(2) foreground-color 12.
+
+           05 sc-coloc-jog1-rel          line 07  col 10 pic 9(02)
+           from ws-rel-colocacao(1) foreground-color 12.
 
            05 sc-nome-jog1-rel           line 07  col 21 pic x(25)
-           from ws-nome-jog(1) foreground-color 12.
+           from ws-rel-nome(1) foreground-color 12.
 
            05 sc-pontos-jog1-rel         line 07  col 68 pic 9(02)
-           from ws-pontos(1) foreground-color 12.
+           from ws-rel-pontos(1) foreground-color 12.
+
+           05 sc-tempo-jog1-rel          line 07  col 77 pic zz9
+           from ws-rel-tempo-medio(1) foreground-color 12.
+
+           05 sc-pag-atual-rel           line 09  col 15 pic 9(02)
+           from ws-rel-pag-atual foreground-color 12.
+
+           05 sc-pag-total-rel           line 09  col 21 pic 9(02)
+           from ws-rel-pag-total foreground-color 12.
+
+           05 sc-pag-ant-rel             line 09  col 32 pic x(01)
+           using ws-rel-pag-ant foreground-color 15.
+
+           05 sc-pag-prox-rel            line 09  col 53 pic x(01)
+           using ws-rel-pag-prox foreground-color 15.
 
            05 sc-msn-rel                 line 22  col 16 pic x(50)
            from ws-msn  foreground-color 12.
+      *>---------------------------------------------------------------------------------------------------------------
+       01  sc-tela-manutencao.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                     Manutencao de Estados e Capitais                            ".
+           05 line 04 col 01 value "      Registro       de   27                                                     ".
+           05 line 06 col 01 value "      Estado  :                                                                  ".
+           05 line 07 col 01 value "      Capital :                                                                  ".
+           05 line 08 col 01 value "      Regiao  :                                                                  ".
+           05 line 10 col 01 value "      [N]Proximo   [P]Anterior   [G]Gravar Alteracoes no Arquivo                 ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+
+           05 sc-sair-manut             line 01  col 71 pic x(01)
+           using ws-sair foreground-color 12.
+
+           05 sc-reg-atual-manut        line 04  col 16 pic 9(02)
+           from ws-ind-est-manut foreground-color 12.
+
+           05 sc-estado-manut           line 06  col 17 pic x(25)
+           using ws-estado(ws-ind-est-manut) foreground-color 12.
+
+           05 sc-capital-manut          line 07  col 17 pic x(25)
+           using ws-capital(ws-ind-est-manut) foreground-color 12.
+
+           05 sc-regiao-manut           line 08  col 17 pic x(15)
+           using ws-regiao(ws-ind-est-manut) foreground-color 12.
+
+           05 sc-manut-ant              line 10  col 10 pic x(01)
+           using ws-manut-ant foreground-color 15.
+
+           05 sc-manut-prox             line 10  col 22 pic x(01)
+           using ws-manut-prox foreground-color 15.
+
+           05 sc-manut-salvar           line 10  col 37 pic x(01)
+           using ws-manut-salvar foreground-color 15.
+
+           05 sc-msn-manut               line 22  col 16 pic x(50)
+           from ws-msn  foreground-color 12.
       *>---------------------------------------------------------------------------------------------------------------
       *>Declaração do corpo do programa
        procedure division.
@@ -242,8 +587,8 @@
       *>   Variar o Indice de Estado até que o File Status Seja Igual a 10 (Fim do Arquivo) ou o Indice Seja Maior Que 27 Estados
            perform varying ws-ind-est from 1 by 1 until ws-fs-arqEstadosCap = 10
                                                      or ws-ind-est > 27
-      *>       Ler o Arquivo arqEstadosCap Para Dentro da Variavel de Trabalho do Estado
-               read arqEstadosCap into ws-estado(ws-ind-est)
+      *>       Ler o Arquivo arqEstadosCap Para a Area de Registro fd-estados
+               read arqEstadosCap
       *>       Tratamento de Erro - Caso o File Status dê Diferente de Zero (Comando Executado com Sucesso) e Dez (Fim do Arquivo) Aparecerá a Mensagem de Erro na Section Finaliza Anormal
                if  ws-fs-arqEstadosCap <> 0
                and ws-fs-arqEstadosCap <> 10  then
@@ -253,6 +598,28 @@
                    perform finaliza-anormal
                end-if
 
+      *>       Se a Leitura Trouxe um Registro Valido (Não é Fim de Arquivo) Consistir o Conteudo Antes de Guardar na Tabela
+               if  ws-fs-arqEstadosCap = 0 then
+
+      *>           Registro com Estado ou Capital em Branco Não Pode Virar Pergunta do Jogo
+                   if  fd-estado  = space
+                   or  fd-capital = space  then
+                       move 18                                     to ws-msn-erro-ofsset
+                       move ws-fs-arqEstadosCap                   to ws-msn-erro-cod
+                       move "Registro em Branco no arqEstadosCap " to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+      *>           Consistir se o Estado Já Não Foi Carregado Antes (Registro Duplicado)
+                   perform verificar-estado-duplicado
+
+      *>           Guardar o Estado e a Capital na Tabela de Trabalho
+                   move fd-estado    to ws-estado(ws-ind-est)
+                   move fd-capital   to ws-capital(ws-ind-est)
+                   move fd-regiao    to ws-regiao(ws-ind-est)
+
+               end-if
+
            end-perform
 
       *>   Fechar o Arquivo
@@ -269,6 +636,26 @@
        inicializa-exit.
            exit.
       *>------------------------------------------------------------------------
+      *>       Consistência de Estado Duplicado no Arquivo arqEstadosCap
+      *>------------------------------------------------------------------------
+       verificar-estado-duplicado section.
+
+      *>   Comparar o Estado Recem Lido Contra Todos os Estados Já Carregados na Tabela
+           perform varying ws-ind-est-dup from 1 by 1 until ws-ind-est-dup >= ws-ind-est
+
+               if  ws-estado(ws-ind-est-dup) = fd-estado  then
+                   move 19                                       to ws-msn-erro-ofsset
+                   move ws-fs-arqEstadosCap                     to ws-msn-erro-cod
+                   move "Estado Duplicado no Arq. arqEstadosCap" to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-perform
+
+           .
+       verificar-estado-duplicado-exit.
+           exit.
+      *>------------------------------------------------------------------------
       *>                       Processamento Principal
       *>------------------------------------------------------------------------
        processamento section.
@@ -280,24 +667,54 @@
       *>       Movendo Espaço Para as Variaveis de Jogadores Para Não Conter Sujeira
                move space  to ws-cadastro-jogadores
                move space  to ws-jogar
+               move space  to ws-jogar-mult
+               move space  to ws-continuar
+               move space  to ws-manter-estados
                move space  to ws-sair
 
       *>       Exibindo a Tela do Menu
                display sc-tela-menu
                accept sc-tela-menu
 
+      *>       Movendo Espaço Para a Variavel de Mensagem Depois do Accept, Para Não Apagar Mensagem Gravada Nesta Mesma Iteração
+               move space  to ws-msn
+
       *>       Se For Selecionado Com "X" ou "x" a Opção Cadastro de Jogadores Chamar a Section de Cadastrar Jogadores
                if  ws-cadastro-jogadores  = "X"
                or  ws-cadastro-jogadores  = "x"  then
                     perform cadastrar-jogadores
                end-if
 
-      *>       Se For Selecionado Com "X" ou "x" a Opção Jogar Chamar a Section Jogar Para Iniciar o Jogo
+      *>       Se For Selecionado Com "X" ou "x" a Opção Jogar (Texto) Chamar a Section Jogar no Modo Texto
                if  ws-jogar = "X"
                or  ws-jogar = "x" then
+                    set ws-modo-texto to true
+                    perform jogar
+               end-if
+
+      *>       Se For Selecionado Com "X" ou "x" a Opção Jogar (Multipla Escolha) Chamar a Section Jogar Nesse Modo
+               if  ws-jogar-mult = "X"
+               or  ws-jogar-mult = "x" then
+                    set ws-modo-multipla-escolha to true
                     perform jogar
                end-if
 
+      *>       Se For Selecionado Com "X" ou "x" a Opção Continuar Torneio Salvo Carregar o Ponto de Salvamento e Retomar o Jogo
+               if  ws-continuar = "X"
+               or  ws-continuar = "x" then
+                    perform carregar-checkpoint
+                    if  ws-qtd-jogadores > zero  then
+                        set ws-carregou-checkpoint  to true
+                        perform jogar
+                    end-if
+               end-if
+
+      *>       Se For Selecionado Com "X" ou "x" a Opção Manutencao Chamar a Section de Manutencao de Estados e Capitais
+               if  ws-manter-estados = "X"
+               or  ws-manter-estados = "x" then
+                    perform manter-estados
+               end-if
+
            end-perform
 
       *>   Chamar Impressao de Relatorio
@@ -307,7 +724,7 @@
        processamento-exit.
            exit.
       *>------------------------------------------------------------------------
-      *>         Cadastro de Jogadores, Sao Admitidos Até 4 Jogadores
+      *>         Cadastro de Jogadores, Sao Admitidos Até 27 Jogadores
       *>------------------------------------------------------------------------
        cadastrar-jogadores section.
 
@@ -328,9 +745,10 @@
       *>       Se o Nome do Jogador For Diferente de Espaço Chamar a Section de Descobrir Proximo Indice de Jogador
                if ws-nome-jogador <> space then  *> Consistindo a Digitação do User, Nomes = Spaces  São Ignorados
                    perform descobrir-prox-ind-jog
-                   if ws-ind-jog <= 4 then       *> Consistencia da Quantidade de Jogadores Para Evitar Estouro de Tabela
+                   if ws-ind-jog <= 27 then      *> Consistencia da Quantidade de Jogadores Para Evitar Estouro de Tabela
       *>               Salvar Jogador na Tabela de Jogadores
                        move ws-nome-jogador   to  ws-nome-jog(ws-ind-jog)
+                       add 1                  to  ws-qtd-jogadores
                    else
       *>               Caso Ocorra Espaço Estouro de Tabela Moverá a Mensagem Abaixo Para o Campo de Mensagem da Tela
                        move "Quantidade de Jogadores Completa" to ws-msn
@@ -342,17 +760,149 @@
        cadastrar-jogadores-exit.
            exit.
       *>------------------------------------------------------------------------
+      *>       Manutencao da Tabela de Estados e Capitais (27 Registros)
+      *>------------------------------------------------------------------------
+       manter-estados section.
+
+           move 1 to ws-ind-est-manut
+
+      *>   Executar Até que Sair Seja "V" ou "v" e Voltar Para a Tela do Menu Principal
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+
+               move space  to ws-manut-ant
+               move space  to ws-manut-prox
+               move space  to ws-manut-salvar
+
+      *>       Exibindo a Tela de Manutencao Posicionada no Registro Atual
+               display sc-tela-manutencao
+               accept sc-tela-manutencao
+
+      *>       Movendo Espaço Para a Variavel de Mensagem Depois do Accept, Para Não Apagar Mensagem Gravada Nesta Mesma Iteração
+               move space  to ws-msn
+
+      *>       Avançar Para o Proximo Registro da Tabela, se Houver
+               if  ws-manut-prox = "N" or ws-manut-prox = "n" then
+                   if  ws-ind-est-manut < 27 then
+                       add 1 to ws-ind-est-manut
+                   end-if
+               end-if
+
+      *>       Voltar Para o Registro Anterior da Tabela, se Houver
+               if  ws-manut-ant = "P" or ws-manut-ant = "p" then
+                   if  ws-ind-est-manut > 1 then
+                       subtract 1 from ws-ind-est-manut
+                   end-if
+               end-if
+
+      *>       Gravar as Alteracoes da Tabela em Memoria de Volta no Arquivo arqEstadosCap
+               if  ws-manut-salvar = "G" or ws-manut-salvar = "g" then
+                   perform gravar-estados-cap
+               end-if
+
+           end-perform
+           .
+       manter-estados-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>    Consiste a Tabela em Memoria e Regrava o Arquivo arqEstadosCap
+      *>------------------------------------------------------------------------
+       gravar-estados-cap section.
+
+           move space to ws-msn
+
+      *>   Consistir Todos os Registros Preenchidos Antes de Regravar o Arquivo (Mesmas Regras da Carga Inicial)
+           move zero to ws-ind-est-tmp
+           perform varying ws-ind-est-dup from 1 by 1 until ws-ind-est-dup > 27
+                                                     or ws-msn <> space
+
+               if  ws-estado(ws-ind-est-dup) <> space then
+
+                   if  ws-capital(ws-ind-est-dup) = space then
+                       move "Capital em Branco - Corrija Antes de Gravar" to ws-msn
+                   end-if
+
+      *>           Consistir se o Estado Não Está Duplicado em Outro Registro da Tabela
+                   perform varying ws-ind-est-tmp from 1 by 1 until ws-ind-est-tmp >= ws-ind-est-dup
+                                                             or ws-msn <> space
+                       if  ws-estado(ws-ind-est-tmp) = ws-estado(ws-ind-est-dup) then
+                           move "Estado Duplicado - Corrija Antes de Gravar" to ws-msn
+                       end-if
+                   end-perform
+
+               else
+
+      *>           Registro Sem Estado Mas Com Capital ou Região Preenchida Não Pode Ser Descartado em Silêncio
+                   if  ws-capital(ws-ind-est-dup) <> space
+                   or  ws-regiao(ws-ind-est-dup)  <> space  then
+                       move "Estado em Branco - Corrija Antes de Gravar" to ws-msn
+                   end-if
+
+               end-if
+
+           end-perform
+
+      *>   Se a Consistência Passou, Regravar o Arquivo Inteiro a Partir da Tabela em Memoria
+           if  ws-msn = space then
+
+               open output arqEstadosCap
+               if  ws-fs-arqEstadosCap <> 0 then
+                   move 13                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqEstadosCap                  to ws-msn-erro-cod
+                   move "Erro ao Abrir Arq. arqEstadosCap " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               perform varying ws-ind-est-tmp from 1 by 1 until ws-ind-est-tmp > 27
+
+                   if  ws-estado(ws-ind-est-tmp) <> space then
+                       move ws-estado(ws-ind-est-tmp)   to fd-estado
+                       move ws-capital(ws-ind-est-tmp)  to fd-capital
+                       move ws-regiao(ws-ind-est-tmp)   to fd-regiao
+
+                       write fd-estados
+                       if  ws-fs-arqEstadosCap <> 0 then
+                           move 14                                   to ws-msn-erro-ofsset
+                           move ws-fs-arqEstadosCap                  to ws-msn-erro-cod
+                           move "Erro ao Gravar Arq. arqEstadosCap " to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+
+               end-perform
+
+               close arqEstadosCap
+               if  ws-fs-arqEstadosCap <> 0 then
+                   move 15                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqEstadosCap                  to ws-msn-erro-cod
+                   move "Erro ao Fechar Arq. arqEstadosCap " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               move "Alteracoes Gravadas com Sucesso" to ws-msn
+
+           end-if
+
+           .
+       gravar-estados-cap-exit.
+           exit.
+      *>------------------------------------------------------------------------
       *>                             Motor do Jogo
       *>------------------------------------------------------------------------
        jogar section.
 
+      *>   Sinalizar que um Torneio Foi Jogado (ou Retomado) Nesta Sessão, Para o Relatorio Final Saber se Pode Limpar o Checkpoint
+           set ws-partida-ocorreu to true
+
+      *>   Perguntar se Esta Rodada Será Restrita a Uma Regiao (Rodada Tematica) ou a Todas
+           perform escolher-filtro-regiao
+
       *>   Executar Até que Sair Seja "V" ou "v" e Voltar Para a Tela do Menu Principal
            perform until ws-sair = "V"
                       or ws-sair = "v"
 
-      *>       Executar Variando o Indice de Jogadores de 1 em 1 Ate Que Seja Maior Que 4 ou Tenha Espaço na Variavel ou Coloque "V/v" em Sair
-               perform varying  ws-ind-jog  from 1 by 1 until ws-ind-jog > 4
-                                                           or  ws-nome-jog(ws-ind-jog) = spaces
+      *>       Executar Variando o Indice de Jogadores a Partir do Turno Inicial (1, ou o Turno Salvo se Estiver Retomando um Torneio) Ate Que Todos Tenham Jogado a Rodada ou Coloque "V/v" em Sair
+               perform varying  ws-ind-jog  from ws-turno-inicial by 1 until ws-ind-jog > ws-qtd-jogadores
                                                            or  ws-sair                 = "V"
                                                            or  ws-sair                 = "v"
       *>           Jogador da rodada...
@@ -363,40 +913,440 @@
                    perform sorteia-estado
                    move ws-estado(ws-ind-est)     to   ws-estado-sorteado
 
-      *>           Movendo Espaço Para as Variaveis Para Não Conter Sujeira
-                   move space                     to   ws-capital-jog
-                   move space                     to   ws-msn
+      *>           Chamar a Rodada no Modo Escolhido no Menu (Digitando ou Multipla Escolha)
+                   if  ws-modo-texto then
+                       perform jogar-rodada-texto
+                   else
+                       perform jogar-rodada-mult
+                   end-if
+
+      *>           Salvar o Ponto de Salvamento do Torneio Após Cada Rodada Jogada
+                   perform gravar-checkpoint
+
+               end-perform
+
+      *>       Depois da Primeira Passada, o Proximo Ciclo de Rodadas Sempre Recomeça do Primeiro Jogador
+               move 1 to ws-turno-inicial
+
+           end-perform
+
+           .
+       jogar-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>          Escolha da Regiao Para Restringir o Sorteio de Estados
+      *>------------------------------------------------------------------------
+       escolher-filtro-regiao section.
+
+      *>   Se Não Estiver Retomando um Torneio Salvo, Começa Sem Filtro de Regiao
+           if  ws-nao-carregou-checkpoint  then
+               move space to ws-filtro-regiao
+           end-if
+           set ws-nao-carregou-checkpoint to true
+
+           display sc-tela-filtro-regiao
+           accept sc-tela-filtro-regiao
 
-      *>           Exibir a Tela de Jogar
-                   display sc-tela-jogar
-                   accept sc-tela-jogar
+           .
+       escolher-filtro-regiao-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>    Grava o Ponto de Salvamento do Torneio (Placar Atual e Proximo Turno)
+      *>------------------------------------------------------------------------
+       gravar-checkpoint section.
+
+           compute ws-prox-turno = ws-ind-jog + 1
+
+           open output arqCheckpoint
+           if  ws-fs-arqCheckpoint <> 0 then
+               move 10                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+               move "Erro ao Abrir Arq. arqCheckpoint   " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Gravar o Registro de Controle Com o Proximo Turno e a Regiao da Rodada
+           move "C"           to ws-chk-tipo
+           move space         to ws-chk-nome
+           move zero          to ws-chk-pontos
+           move zero          to ws-chk-tempo-total
+           move zero          to ws-chk-qtd-respostas
+           move ws-prox-turno to ws-chk-turno
+           move ws-filtro-regiao to ws-chk-regiao
+           move ws-modo-jogo  to ws-chk-modo
+           move space         to ws-chk-deck
+
+           write fd-linha-checkpoint from ws-linha-checkpoint
+           if  ws-fs-arqCheckpoint <> 0 then
+               move 11                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+               move "Erro ao Gravar Arq. arqCheckpoint  " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
 
-      *>           Testar se o Jogador Acertou a Resposta, Caso Acertou Adicionar 1 a Sua Pontuação
-                   if ws-capital-jog = ws-capital(ws-ind-est) then
-                         add 1 to ws-pontos(ws-ind-jog)
-                         move "Acertou!!!"        to ws-msn
+      *>   Gravar o Registro "D" Com o Baralho de Estados Já Sorteados Nesta Sessão (ws-usado de Cada Posicao)
+           move "D"           to ws-chk-tipo
+           move space         to ws-chk-nome
+           move zero          to ws-chk-pontos
+           move zero          to ws-chk-tempo-total
+           move zero          to ws-chk-qtd-respostas
+           move zero          to ws-chk-turno
+           move space         to ws-chk-regiao
+           move space         to ws-chk-modo
+
+           perform varying ws-ind-est-tmp from 1 by 1 until ws-ind-est-tmp > 27
+               move ws-usado(ws-ind-est-tmp) to ws-deck-flag(ws-ind-est-tmp)
+           end-perform
+           move ws-deck-string to ws-chk-deck
+
+           write fd-linha-checkpoint from ws-linha-checkpoint
+           if  ws-fs-arqCheckpoint <> 0 then
+               move 22                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+               move "Erro ao Gravar Arq. arqCheckpoint  " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Gravar um Registro "J" Por Jogador Com o Placar Atual
+           perform varying ws-ind-jog-chk from 1 by 1 until ws-ind-jog-chk > ws-qtd-jogadores
+
+               move "J"                                to ws-chk-tipo
+               move ws-nome-jog(ws-ind-jog-chk)        to ws-chk-nome
+               move ws-pontos(ws-ind-jog-chk)          to ws-chk-pontos
+               move ws-tempo-total(ws-ind-jog-chk)     to ws-chk-tempo-total
+               move ws-qtd-respostas(ws-ind-jog-chk)   to ws-chk-qtd-respostas
+               move zero                               to ws-chk-turno
+               move space                              to ws-chk-regiao
+               move space                              to ws-chk-modo
+               move space                              to ws-chk-deck
+
+               write fd-linha-checkpoint from ws-linha-checkpoint
+               if  ws-fs-arqCheckpoint <> 0 then
+                   move 21                                    to ws-msn-erro-ofsset
+                   move ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+                   move "Erro ao Gravar Arq. arqCheckpoint  " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-perform
+
+           close arqCheckpoint
+           if  ws-fs-arqCheckpoint <> 0 then
+               move 12                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+               move "Erro ao Fechar Arq. arqCheckpoint   " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       gravar-checkpoint-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>    Carrega o Ponto de Salvamento do Torneio, se Houver Algum Gravado
+      *>------------------------------------------------------------------------
+       carregar-checkpoint section.
+
+           move zero  to ws-qtd-jogadores
+           move space to ws-msn
+
+           open input arqCheckpoint
+
+      *>   Se o Arquivo Não Existe Ainda Não Há Torneio Salvo Para Retomar - Não é Situação de Erro Fatal
+           if  ws-fs-arqCheckpoint <> 0 then
+               move "Nenhum Torneio Salvo Foi Encontrado" to ws-msn
+           else
+
+               move zero to ws-ind-jog-chk
+
+      *>       Zerar o Baralho de Estados em Memoria; Será Restaurado do Registro "D", se Houver
+               perform varying ws-ind-est-tmp from 1 by 1 until ws-ind-est-tmp > 27
+                   set ws-estado-nao-usado(ws-ind-est-tmp) to true
+               end-perform
+
+               perform until ws-fs-arqCheckpoint = 10
+
+                   read arqCheckpoint
+
+                   if  ws-fs-arqCheckpoint = 0 then
+                       move fd-linha-checkpoint to ws-linha-checkpoint
+                       if  ws-chk-tipo = "C" then
+                           move ws-chk-turno   to ws-turno-inicial
+                           move ws-chk-regiao  to ws-filtro-regiao
+                           if  ws-chk-modo = "T" or ws-chk-modo = "M" then
+                               move ws-chk-modo to ws-modo-jogo
+                           else
+                               set ws-modo-texto to true
+                           end-if
+                       else
+                           if  ws-chk-tipo = "D" then
+                               move ws-chk-deck to ws-deck-string
+                               perform varying ws-ind-est-tmp from 1 by 1 until ws-ind-est-tmp > 27
+                                   move ws-deck-flag(ws-ind-est-tmp) to ws-usado(ws-ind-est-tmp)
+                               end-perform
+                           else
+                               add 1                            to ws-ind-jog-chk
+                               move ws-chk-nome                 to ws-nome-jog(ws-ind-jog-chk)
+                               move ws-chk-pontos                to ws-pontos(ws-ind-jog-chk)
+                               move ws-chk-tempo-total           to ws-tempo-total(ws-ind-jog-chk)
+                               move ws-chk-qtd-respostas          to ws-qtd-respostas(ws-ind-jog-chk)
+                               move ws-ind-jog-chk               to ws-qtd-jogadores
+                           end-if
+                       end-if
                    else
-                         move "Errou!!!"          to ws-msn
+                       if  ws-fs-arqCheckpoint <> 10 then
+                           move 23                                      to ws-msn-erro-ofsset
+                           move ws-fs-arqCheckpoint                     to ws-msn-erro-cod
+                           move "Erro ao Ler Arq. arqCheckpoint    "    to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
                    end-if
 
-      *>           Exibir a Tela de Jogar Para O Proximo Jogador
-                   display sc-tela-jogar
-                   accept sc-tela-jogar
+               end-perform
 
+               close arqCheckpoint
+               if  ws-fs-arqCheckpoint <> 0 then
+                   move 24                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCheckpoint                     to ws-msn-erro-cod
+                   move "Erro ao Fechar Arq. arqCheckpoint  "   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if  ws-turno-inicial = zero
+               or  ws-turno-inicial > ws-qtd-jogadores  then
+                   move 1 to ws-turno-inicial
+               end-if
+
+      *>       Limpar Possiveis Jogadores Antigos Que Sobraram em Memoria Além da Quantidade Restaurada do Checkpoint
+               compute ws-ind-jog-chk = ws-qtd-jogadores + 1
+               perform varying ws-ind-jog from ws-ind-jog-chk by 1 until ws-ind-jog > 27
+                   move space to ws-nome-jog(ws-ind-jog)
+                   move zero  to ws-pontos(ws-ind-jog)
+                   move zero  to ws-tempo-total(ws-ind-jog)
+                   move zero  to ws-qtd-respostas(ws-ind-jog)
                end-perform
 
+           end-if
+
+           .
+       carregar-checkpoint-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>    Esvazia o Ponto de Salvamento Quando o Torneio é Encerrado Normalmente
+      *>------------------------------------------------------------------------
+       limpar-checkpoint section.
+
+           open output arqCheckpoint
+           if  ws-fs-arqCheckpoint <> 0 then
+               move 16                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+               move "Erro ao Abrir Arq. arqCheckpoint   " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqCheckpoint
+           if  ws-fs-arqCheckpoint <> 0 then
+               move 17                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+               move "Erro ao Fechar Arq. arqCheckpoint   " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       limpar-checkpoint-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>          Rodada no Modo Texto - Jogador Digita a Capital
+      *>------------------------------------------------------------------------
+       jogar-rodada-texto section.
+
+      *>   Movendo Espaço Para as Variaveis Para Não Conter Sujeira
+           move space                     to   ws-capital-jog
+           move space                     to   ws-msn
+
+      *>   Marcar o Instante em Que a Pergunta Foi Exibida Para Cronometrar o Tempo de Resposta
+           accept ws-hora-ini from time
+
+      *>   Exibir a Tela de Jogar
+           display sc-tela-jogar
+           accept sc-tela-jogar
+
+      *>   Marcar o Instante em Que o Jogador Confirmou a Resposta e Acumular o Tempo Decorrido
+           accept ws-hora-fim from time
+           perform acumular-tempo-resposta
+
+      *>   Testar se o Jogador Acertou a Resposta, Caso Acertou Adicionar 1 a Sua Pontuação
+           if ws-capital-jog = ws-capital(ws-ind-est) then
+                 add 1 to ws-pontos(ws-ind-jog)
+                 move "Acertou!!!"        to ws-msn
+           else
+                 move "Errou!!!"          to ws-msn
+           end-if
+
+      *>   Exibir a Tela de Jogar Para O Proximo Jogador
+           display sc-tela-jogar
+           accept sc-tela-jogar
+
+           .
+       jogar-rodada-texto-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>       Rodada no Modo Multipla Escolha - Jogador Escolhe A/B/C/D
+      *>------------------------------------------------------------------------
+       jogar-rodada-mult section.
+
+      *>   Montar as 4 Opções de Resposta (a Correta Mais 3 Distratores)
+           perform montar-opcoes-mult
+
+      *>   Movendo Espaço Para as Variaveis Para Não Conter Sujeira
+           move space                     to   ws-opcao-escolhida
+           move space                     to   ws-msn
+
+      *>   Marcar o Instante em Que a Pergunta Foi Exibida Para Cronometrar o Tempo de Resposta
+           accept ws-hora-ini from time
+
+      *>   Exibir a Tela de Jogar no Modo Multipla Escolha
+           display sc-tela-jogar-mult
+           accept sc-tela-jogar-mult
+
+      *>   Marcar o Instante em Que o Jogador Confirmou a Resposta e Acumular o Tempo Decorrido
+           accept ws-hora-fim from time
+           perform acumular-tempo-resposta
+
+      *>   Descobrir a Posição da Letra Escolhida Pelo Jogador
+           move zero to ws-ind-opcao
+           if  ws-opcao-escolhida = "A" or ws-opcao-escolhida = "a" then
+               move 1 to ws-ind-opcao
+           end-if
+           if  ws-opcao-escolhida = "B" or ws-opcao-escolhida = "b" then
+               move 2 to ws-ind-opcao
+           end-if
+           if  ws-opcao-escolhida = "C" or ws-opcao-escolhida = "c" then
+               move 3 to ws-ind-opcao
+           end-if
+           if  ws-opcao-escolhida = "D" or ws-opcao-escolhida = "d" then
+               move 4 to ws-ind-opcao
+           end-if
+
+      *>   Testar se o Jogador Acertou a Resposta, Caso Acertou Adicionar 1 a Sua Pontuação
+           if ws-ind-opcao = ws-opcao-correta then
+                 add 1 to ws-pontos(ws-ind-jog)
+                 move "Acertou!!!"        to ws-msn
+           else
+                 move "Errou!!!"          to ws-msn
+           end-if
+
+      *>   Exibir a Tela de Jogar Para O Proximo Jogador
+           display sc-tela-jogar-mult
+           accept sc-tela-jogar-mult
+
+           .
+       jogar-rodada-mult-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>    Calcula o Tempo de Resposta da Rodada e Acumula no Jogador da Vez
+      *>------------------------------------------------------------------------
+       acumular-tempo-resposta section.
+
+           compute ws-seg-ini = ws-hi-hh * 3600 + ws-hi-mm * 60 + ws-hi-ss
+           compute ws-seg-fim = ws-hf-hh * 3600 + ws-hf-mm * 60 + ws-hf-ss
+
+           if  ws-seg-fim >= ws-seg-ini  then
+               compute ws-seg-decorridos = ws-seg-fim - ws-seg-ini
+           else
+      *>       Virada de Meia-Noite Durante a Rodada - Caso Raro, Soma 24h em Segundos
+               compute ws-seg-decorridos = ws-seg-fim - ws-seg-ini + 86400
+           end-if
+
+           add ws-seg-decorridos  to  ws-tempo-total(ws-ind-jog)
+           add 1                  to  ws-qtd-respostas(ws-ind-jog)
+
+           .
+       acumular-tempo-resposta-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>    Monta as 4 Opções de Capital (a Correta e 3 Distratores) e Sorteia
+      *>    a Posição em que a Resposta Correta Vai Aparecer na Tela
+      *>------------------------------------------------------------------------
+       montar-opcoes-mult section.
+
+           move zero to ws-opcao-ind-est(1)
+           move zero to ws-opcao-ind-est(2)
+           move zero to ws-opcao-ind-est(3)
+           move zero to ws-opcao-ind-est(4)
+
+      *>   Usar o Filtro de Regiao Para os Distratores Somente Se a Regiao Tiver Estados Suficientes Para 4 Opções
+           move ws-filtro-regiao to ws-filtro-distrator
+           if  ws-cont-total-regiao < 4  then
+               move space to ws-filtro-distrator
+           end-if
+
+      *>   Sortear em Qual das 4 Posições a Resposta Correta Vai Aparecer
+           accept semente from time
+           compute num_random = function random(semente)
+           multiply num_random by 4 giving ws-opcao-correta
+           add 1 to ws-opcao-correta
+           if  ws-opcao-correta > 4  then
+               move 4 to ws-opcao-correta
+           end-if
+
+           move ws-ind-est                     to ws-opcao-ind-est(ws-opcao-correta)
+           move ws-capital(ws-ind-est)         to ws-opcao-capital(ws-opcao-correta)
+
+      *>   Sortear os Demais Estados Para Servirem de Distratores, Sem Repetir Entre Si nem a Resposta Correta
+           perform varying ws-ind-opcao from 1 by 1 until ws-ind-opcao > 4
+
+               if  ws-ind-opcao <> ws-opcao-correta  then
+
+                   set ws-eh-repetido to true
+                   perform until ws-nao-repetido
+
+                       move zero to ws-ind-est-distrator
+                       perform until ws-ind-est-distrator <> 0
+                           accept semente from time
+                           compute num_random = function random(semente)
+                           multiply num_random by 27 giving ws-ind-est-distrator
+                           add 1 to ws-ind-est-distrator
+                           if  ws-ind-est-distrator > 27  then
+                               move 27 to ws-ind-est-distrator
+                           end-if
+                       end-perform
+
+                       set ws-nao-repetido to true
+
+                       if  ws-ind-est-distrator = ws-ind-est  then
+                           set ws-eh-repetido to true
+                       else
+                           if  ws-filtro-distrator <> space
+                           and ws-regiao(ws-ind-est-distrator) <> ws-filtro-distrator  then
+                               set ws-eh-repetido to true
+                           end-if
+                           perform varying ws-ind-opcao2 from 1 by 1 until ws-ind-opcao2 > 4
+                               if  ws-ind-opcao2 <> ws-ind-opcao
+                               and ws-opcao-ind-est(ws-ind-opcao2) = ws-ind-est-distrator  then
+                                   set ws-eh-repetido to true
+                               end-if
+                           end-perform
+                       end-if
+
+                   end-perform
+
+                   move ws-ind-est-distrator             to ws-opcao-ind-est(ws-ind-opcao)
+                   move ws-capital(ws-ind-est-distrator)  to ws-opcao-capital(ws-ind-opcao)
+
+               end-if
+
            end-perform
 
            .
-       jogar-exit.
+       montar-opcoes-mult-exit.
            exit.
       *>------------------------------------------------------------------------
       *>   Descobrir a Proxima Posição Livre Dentro da Tabela de Jogadores
       *>------------------------------------------------------------------------
        descobrir-prox-ind-jog section.
 
-      *>   Executar Variando o Indice de Jogadores de 1 em 1 Ate Que Seja Maior Que 4 ou Tenha Espaço na Variavel
-           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > 4
+      *>   Executar Variando o Indice de Jogadores de 1 em 1 Ate Que Seja Maior Que 27 ou Tenha Espaço na Variavel
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > 27
                                                      or ws-nome-jog(ws-ind-jog) = space
                continue
 
@@ -410,10 +1360,36 @@
       *>------------------------------------------------------------------------
        sorteia-estado section.
 
-      *>    Movendo Espaço Para a Variavel do Indice de Estado Para Não Conter Sujeira
+      *>    Contar Quantos Estados Existem e Já Foram Sorteados Dentro da Regiao Filtrada (ou de Todas, se em Branco)
+            move zero   to   ws-cont-usados
+            move zero   to   ws-cont-total-regiao
+            perform varying ws-ind-est-tmp from 1 by 1 until ws-ind-est-tmp > 27
+                if  ws-filtro-regiao = space
+                or  ws-regiao(ws-ind-est-tmp) = ws-filtro-regiao  then
+                    add 1 to ws-cont-total-regiao
+                    if  ws-estado-usado(ws-ind-est-tmp)  then
+                        add 1 to ws-cont-usados
+                    end-if
+                end-if
+            end-perform
+
+      *>    Se a Regiao Informada Não Corresponde a Nenhum Estado Cadastrado, Ignora o Filtro
+            if  ws-cont-total-regiao = zero  then
+                move space  to ws-filtro-regiao
+                move 27     to ws-cont-total-regiao
+            end-if
+
+      *>    Se o Baralho de Estados da Regiao Está Esgotado, Reinicia Para Poder Sortear Novamente
+            if  ws-cont-usados >= ws-cont-total-regiao  then
+                perform reiniciar-baralho-estados
+            end-if
+
+      *>    Movendo Zero Para a Variavel do Indice de Estado Para Não Conter Sujeira
             move zero   to   ws-ind-est
-      *>    Executar Até Que o Indice de Estado Seja Diferente de Zero
+      *>    Executar Até Que o Indice de Estado Seja Diferente de Zero, Ainda Não Usado e Pertença à Regiao Filtrada
             perform until ws-ind-est <> 0
+                      and not ws-estado-usado(ws-ind-est)
+                      and (ws-filtro-regiao = space or ws-regiao(ws-ind-est) = ws-filtro-regiao)
 
       *>       Aceitando a Semente do Numero Randomico
                accept semente from time
@@ -423,37 +1399,258 @@
 
       *>       Multiplicando o Numero Randomico Pela Quantidade de Estados
                multiply num_random by 27 giving ws-ind-est
+               add 1 to ws-ind-est
+               if  ws-ind-est > 27  then
+                   move 27 to ws-ind-est
+               end-if
 
             end-perform
+
+      *>    Marcar o Estado Sorteado Como Já Usado Para Não Repetir Antes de Esgotar o Baralho
+            set ws-estado-usado(ws-ind-est) to true
            .
        sorteia-estado-exit.
            exit.
       *>------------------------------------------------------------------------
+      *>   Reinicia o Baralho de Estados da Regiao Filtrada (ou de Todos) Para um Novo Ciclo
+      *>------------------------------------------------------------------------
+       reiniciar-baralho-estados section.
+
+           perform varying ws-ind-est-tmp from 1 by 1 until ws-ind-est-tmp > 27
+               if  ws-filtro-regiao = space
+               or  ws-regiao(ws-ind-est-tmp) = ws-filtro-regiao  then
+                   set ws-estado-nao-usado(ws-ind-est-tmp) to true
+               end-if
+           end-perform
+           .
+       reiniciar-baralho-estados-exit.
+           exit.
+      *>------------------------------------------------------------------------
       *>                     Imprimindo Relatório Final
       *>------------------------------------------------------------------------
        relatorio-final section.
 
+      *>   Chamar a Section de Ordenação Antes de Exibir ou Gravar Qualquer Coisa
+           perform ordenar-jogadores
+
+      *>   Gravar o Historico de Pontuação da Sessão Antes de Encerrar
+           perform gravar-historico
+
+      *>   Gravar o Placar Final Desta Sessão em Arquivo Para Impressão/Divulgação
+           perform gravar-relatorio-arquivo
+
+      *>   Encerrado o Torneio, o Ponto de Salvamento Deixa de Ter Validade - Só Limpa se Algum Jogo Realmente Ocorreu Nesta Sessão
+           if  ws-partida-ocorreu  then
+               perform limpar-checkpoint
+           end-if
+
+      *>   Calcular Quantas Paginas de 4 Jogadores São Necessárias Para Exibir o Placar Completo
+           compute ws-rel-pag-total = (ws-qtd-jogadores + 3) / 4
+           if ws-rel-pag-total = zero
+               move 1 to ws-rel-pag-total
+           end-if
+           move 1 to ws-rel-pag-atual
+           perform carregar-pagina-relatorio
+
       *>   Executar Até que Sair Seja "X" ou "x"
            perform until ws-sair = "X"
                       or ws-sair = "x"
 
-      *>       Chamar a Section de Ordenação
-               perform ordenar-jogadores
-
       *>       Movendo Espaço Para as Variaveis Para Não Conter Sujeira
                move space to ws-msn
                move space to ws-sair
+               move space to ws-rel-pag-ant
+               move space to ws-rel-pag-prox
 
       *>       Exibindo a Tela de Relatorio
                display sc-tela-relatorio
                accept sc-tela-relatorio
 
+      *>       Avançar Para a Proxima Pagina do Placar, se Houver
+               if  ws-rel-pag-prox = "N" or ws-rel-pag-prox = "n" then
+                   if  ws-rel-pag-atual < ws-rel-pag-total then
+                       add 1 to ws-rel-pag-atual
+                       perform carregar-pagina-relatorio
+                   end-if
+               end-if
+
+      *>       Voltar Para a Pagina Anterior do Placar, se Houver
+               if  ws-rel-pag-ant = "P" or ws-rel-pag-ant = "p" then
+                   if  ws-rel-pag-atual > 1 then
+                       subtract 1 from ws-rel-pag-atual
+                       perform carregar-pagina-relatorio
+                   end-if
+               end-if
+
            end-perform
 
            .
        relatorio-final-exit.
            exit.
       *>------------------------------------------------------------------------
+      *>            Carrega os 4 Jogadores da Pagina Atual do Placar Final
+      *>------------------------------------------------------------------------
+       carregar-pagina-relatorio section.
+
+           compute ws-ind-base-rel = (ws-rel-pag-atual - 1) * 4
+
+           perform varying ws-ind-pag from 1 by 1 until ws-ind-pag > 4
+
+               compute ws-ind-jog-rel = ws-ind-base-rel + ws-ind-pag
+
+               if  ws-ind-jog-rel <= ws-qtd-jogadores then
+                   move ws-ind-jog-rel                to ws-rel-colocacao(ws-ind-pag)
+                   move ws-nome-jog(ws-ind-jog-rel)    to ws-rel-nome(ws-ind-pag)
+                   move ws-pontos(ws-ind-jog-rel)      to ws-rel-pontos(ws-ind-pag)
+      *>           Calcular o Tempo Médio de Resposta do Jogador, se Ele Já Respondeu Alguma Pergunta
+                   if  ws-qtd-respostas(ws-ind-jog-rel) > zero  then
+                       compute ws-rel-tempo-medio(ws-ind-pag) =
+                               ws-tempo-total(ws-ind-jog-rel) / ws-qtd-respostas(ws-ind-jog-rel)
+                   else
+                       move zero to ws-rel-tempo-medio(ws-ind-pag)
+                   end-if
+               else
+                   move zero                           to ws-rel-colocacao(ws-ind-pag)
+                   move space                           to ws-rel-nome(ws-ind-pag)
+                   move zero                           to ws-rel-pontos(ws-ind-pag)
+                   move zero                           to ws-rel-tempo-medio(ws-ind-pag)
+               end-if
+
+           end-perform
+
+           .
+       carregar-pagina-relatorio-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>       Gravação do Placar Final em Arquivo Colunar Para Impressão
+      *>------------------------------------------------------------------------
+       gravar-relatorio-arquivo section.
+
+      *>   Descobrir a Data do Sistema Para Compor o Cabeçalho e as Linhas do Relatorio
+           perform formatar-data-sistema
+
+      *>   Abrir o Arquivo em Modo Output, um Arquivo Novo Para Cada Sessão
+           open output arqRelatorioFinal
+           if  ws-fs-arqRelatorioFinal <> 0 then
+               move 7                                       to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorioFinal                 to ws-msn-erro-cod
+               move "Erro ao Abrir Arq. arqRelatorioFinal  " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Gravar o Cabeçalho das Colunas
+           write fd-linha-relatorio-final from ws-cabecalho-relatorio-final
+
+           if  ws-fs-arqRelatorioFinal <> 0 then
+               move 8                                       to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorioFinal                 to ws-msn-erro-cod
+               move "Erro ao Gravar Arq. arqRelatorioFinal " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Gravar Uma Linha Por Jogador, Já em Ordem de Colocação (Tabela Ordenada por ordenar-jogadores)
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > ws-qtd-jogadores
+
+               move ws-ind-jog                    to ws-relf-colocacao
+               move ws-nome-jog(ws-ind-jog)        to ws-relf-nome
+               move ws-pontos(ws-ind-jog)          to ws-relf-pontos
+               if  ws-qtd-respostas(ws-ind-jog) > zero  then
+                   compute ws-relf-tempo-medio = ws-tempo-total(ws-ind-jog) / ws-qtd-respostas(ws-ind-jog)
+               else
+                   move zero to ws-relf-tempo-medio
+               end-if
+               move ws-data-formatada              to ws-relf-data
+
+               write fd-linha-relatorio-final from ws-linha-relatorio-final
+
+               if  ws-fs-arqRelatorioFinal <> 0 then
+                   move 20                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqRelatorioFinal                 to ws-msn-erro-cod
+                   move "Erro ao Gravar Arq. arqRelatorioFinal " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-perform
+
+           close arqRelatorioFinal
+           if  ws-fs-arqRelatorioFinal <> 0 then
+               move 9                                       to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorioFinal                 to ws-msn-erro-cod
+               move "Erro ao Fechar Arq. arqRelatorioFinal " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       gravar-relatorio-arquivo-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>              Gravação do Historico de Pontuação Entre Sessões
+      *>------------------------------------------------------------------------
+       gravar-historico section.
+
+      *>   Descobrir a Data do Sistema Para Compor a Linha do Historico
+           perform formatar-data-sistema
+
+      *>   Abrir o Arquivo em Modo Extend Para Acrescentar ao Historico Já Existente
+      *>   Status 35 Indica que o Arquivo Ainda Não Existe (Primeira Sessão) - Criá-lo Antes de Gravar
+           open extend arqHistorico
+           if  ws-fs-arqHistorico = 35 then
+               open output arqHistorico
+           end-if
+           if  ws-fs-arqHistorico <> 0 then
+               move 4                                  to ws-msn-erro-ofsset
+               move ws-fs-arqHistorico                 to ws-msn-erro-cod
+               move "Erro ao Abrir Arq. arqHistorico  " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Gravar Uma Linha Por Jogador Cadastrado Nesta Sessão
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > ws-qtd-jogadores
+
+               move ws-data-formatada             to ws-hist-data
+               move ws-nome-jog(ws-ind-jog)        to ws-hist-nome
+               move ws-pontos(ws-ind-jog)          to ws-hist-pontos
+
+               write fd-linha-historico from ws-linha-historico
+
+               if  ws-fs-arqHistorico <> 0 then
+                   move 5                                  to ws-msn-erro-ofsset
+                   move ws-fs-arqHistorico                 to ws-msn-erro-cod
+                   move "Erro ao Gravar Arq. arqHistorico " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-perform
+
+           close arqHistorico
+           if  ws-fs-arqHistorico <> 0 then
+               move 6                                  to ws-msn-erro-ofsset
+               move ws-fs-arqHistorico                 to ws-msn-erro-cod
+               move "Erro ao Fechar Arq. arqHistorico " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       gravar-historico-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                 Formatação da Data do Sistema (DD/MM/AAAA)
+      *>------------------------------------------------------------------------
+       formatar-data-sistema section.
+
+           accept ws-data-sistema from date yyyymmdd
+
+           string ws-data-dia   delimited by size
+                  "/"           delimited by size
+                  ws-data-mes   delimited by size
+                  "/"           delimited by size
+                  ws-data-ano   delimited by size
+                  into ws-data-formatada
+
+           .
+       formatar-data-sistema-exit.
+           exit.
+      *>------------------------------------------------------------------------
       *>                  Ordenação da Tabela de Jogadores
       *>------------------------------------------------------------------------
        ordenar-jogadores section.
@@ -466,11 +1663,28 @@
       *>       Colocand Não Trocou para Verdadeiro
                set nao_trocou   to true
 
-      *>       Executando Até Que o Indice de Jogadores Seja Igual a 4 ou Tenha Espaço no Nome do Jogador
-               perform until ws-ind-jog = 4
+      *>       Executando Até Que o Indice de Jogadores Alcance o Ultimo Jogador Cadastrado
+               perform until ws-ind-jog >= ws-qtd-jogadores
                           or    ws-nome-jog(ws-ind-jog + 1) = space
+      *>           Calcular o Tempo Médio de Cada um dos Dois Jogadores Comparados, Para Desempate
+                   if  ws-qtd-respostas(ws-ind-jog) > zero  then
+                       compute ws-media-atual = ws-tempo-total(ws-ind-jog) / ws-qtd-respostas(ws-ind-jog)
+                   else
+                       move zero to ws-media-atual
+                   end-if
+                   if  ws-qtd-respostas(ws-ind-jog + 1) > zero  then
+                       compute ws-media-prox = ws-tempo-total(ws-ind-jog + 1) / ws-qtd-respostas(ws-ind-jog + 1)
+                   else
+                       move zero to ws-media-prox
+                   end-if
       *>
-                   if ws-pontos(ws-ind-jog) < ws-pontos(ws-ind-jog + 1) then  *> Critério de Ordenação é "Pontos do Jogador"
+                   if  ws-pontos(ws-ind-jog) < ws-pontos(ws-ind-jog + 1)             *> Critério de Ordenação é "Pontos do Jogador"
+                   or (ws-pontos(ws-ind-jog) = ws-pontos(ws-ind-jog + 1)             *> Em Caso de Empate, Desempata Pelo Menor Tempo Médio de Resposta
+                   and ((ws-qtd-respostas(ws-ind-jog)     = zero                     *> Quem Nunca Respondeu Não Pode "Ganhar" do Tempo Médio de Quem Jogou de Verdade
+                   and   ws-qtd-respostas(ws-ind-jog + 1) > zero)
+                   or   (ws-qtd-respostas(ws-ind-jog)     > zero
+                   and   ws-qtd-respostas(ws-ind-jog + 1) > zero
+                   and   ws-media-atual        > ws-media-prox)))  then
       *>               FAZ TROCA...
                        move ws-jogadores(ws-ind-jog + 1)  to  ws-jogadores-aux
                        move ws-jogadores(ws-ind-jog)      to  ws-jogadores(ws-ind-jog + 1)
